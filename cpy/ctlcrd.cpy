@@ -0,0 +1,26 @@
+      *****************************************************************
+      *  CTLCRD.CPY                                                   *
+      *  Control-card layout for ANGLO-LATIN.  One card per run, read *
+      *  from the CTLCARD dataset at initialization time.  Carries    *
+      *  every run-time switch so operations can change behaviour     *
+      *  (output style, restart point, checkpoint interval, run mode) *
+      *  without a recompile.                                         *
+      *                                                                *
+      *  01  2023-09-02  dxu   original layout.                       *
+      *  02  2023-09-23  dxu   switched every clause in this copybook *
+      *                        from the short PIC form to the fully   *
+      *                        spelled-out Picture is form, to match  *
+      *                        src/altn.cbl now that they are one     *
+      *                        change.                                *
+      *****************************************************************
+       01  CTL-CARD-RECORD.
+           05  CTL-RUN-ID                  Picture is X(08).
+           05  CTL-RUN-MODE                Picture is X(01).
+               88  CTL-MODE-FORWARD            VALUE 'F'.
+               88  CTL-MODE-REVERSE            VALUE 'R'.
+           05  CTL-OUTPUT-STYLE            Picture is X(01).
+               88  CTL-STYLE-MACRON            VALUE 'M'.
+               88  CTL-STYLE-DIGRAPH           VALUE 'A'.
+           05  CTL-CHECKPOINT-INTERVAL    Picture is 9(06).
+           05  CTL-RESTART-COUNT           Picture is 9(09).
+           05  FILLER                      Picture is X(55).
