@@ -0,0 +1,18 @@
+      *****************************************************************
+      *  OVRTAB.CPY                                                   *
+      *  Override-file record for ANGLO-LATIN.  One row per customer  *
+      *  name that the mechanical kana table gets wrong (irregular or *
+      *  historical readings, kanji names with no deterministic       *
+      *  reading).  Operations maintains this file directly; no       *
+      *  recompile is needed to add a new forced reading.             *
+      *                                                                *
+      *  01  2023-09-02  dxu   original layout.                       *
+      *  02  2023-09-23  dxu   switched every clause in this copybook *
+      *                        from the short PIC form to the fully   *
+      *                        spelled-out Picture is form, to match  *
+      *                        src/altn.cbl now that they are one     *
+      *                        change.                                *
+      *****************************************************************
+       01  OVERRIDE-RECORD.
+           05  OVR-ORIGINAL-FORM           Picture is N(30).
+           05  OVR-FORCED-OUTPUT           Picture is N(64).
