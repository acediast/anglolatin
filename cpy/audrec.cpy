@@ -0,0 +1,28 @@
+      *****************************************************************
+      *  AUDREC.CPY                                                   *
+      *  Audit-trail record for ANGLO-LATIN.  One row written for     *
+      *  every conversion attempted (forward or reverse) so a later   *
+      *  investigation can reconcile output against the source of     *
+      *  record.                                                      *
+      *                                                                *
+      *  01  2023-09-02  dxu   original layout.                       *
+      *  02  2023-09-09  dxu   widened AUD-ORIGINAL-INPUT to N(64) to *
+      *                        match the wider reverse-mode input.    *
+      *  03  2023-09-23  dxu   switched every clause in this copybook *
+      *                        from the short PIC form to the fully   *
+      *                        spelled-out Picture is form, to match  *
+      *                        src/altn.cbl now that they are one     *
+      *                        change.                                *
+      *****************************************************************
+       01  AUDIT-RECORD.
+           05  AUD-TIMESTAMP               Picture is X(26).
+           05  AUD-RUN-ID                  Picture is X(08).
+           05  AUD-SEQUENCE-NUMBER         Picture is 9(09).
+           05  AUD-ORIGINAL-INPUT          Picture is N(64).
+           05  AUD-CONVERTED-OUTPUT        Picture is N(64).
+           05  AUD-CONVERSION-TYPE         Picture is X(01).
+               88  AUD-TYPE-STRAIGHT           VALUE 'S'.
+               88  AUD-TYPE-OVERRIDE           VALUE 'O'.
+               88  AUD-TYPE-REVERSE            VALUE 'V'.
+           05  AUD-TRUNCATION-FLAG         Picture is X(01).
+               88  AUD-WAS-TRUNCATED           VALUE 'Y'.
