@@ -0,0 +1,471 @@
+      *****************************************************************
+      *  KNTLD.CPY                                                   *
+      *  Procedure-division statements that load KANA-TABLE and      *
+      *  VOWEL-EXTEND-TABLE.  COPYed into 1100-LOAD-KANA-TABLE so the *
+      *  table contents live in one maintainable member instead of   *
+      *  cluttering the procedure division of the main program.      *
+      *                                                                *
+      *  01  2023-09-02  dxu   original 71-entry gojuon table plus    *
+      *                        the five long-vowel extension rows.    *
+      *  02  2023-09-16  dxu   added the matching 71 katakana rows    *
+      *                        (entries 72-142), same gojuon/dakuten/ *
+      *                        handakuten order as the hiragana rows  *
+      *                        above so the two halves stay easy to   *
+      *                        cross-check row for row.                *
+      *  03  2023-09-23  dxu   added VOWEL-HIRAGANA-CHAR to the five  *
+      *                        long-vowel extension rows so the long- *
+      *                        vowel check can recognize any hiragana *
+      *                        vowel kana repeating its syllable's    *
+      *                        vowel, not just u after o/u.            *
+      *****************************************************************
+           Move N"あ" to KANA-CHAR(1).
+           Move N"A   " to KANA-ROMAJI(1).
+           Move 1 to KANA-ROMAJI-LEN(1).
+           Move N"い" to KANA-CHAR(2).
+           Move N"I   " to KANA-ROMAJI(2).
+           Move 1 to KANA-ROMAJI-LEN(2).
+           Move N"う" to KANA-CHAR(3).
+           Move N"U   " to KANA-ROMAJI(3).
+           Move 1 to KANA-ROMAJI-LEN(3).
+           Move N"え" to KANA-CHAR(4).
+           Move N"E   " to KANA-ROMAJI(4).
+           Move 1 to KANA-ROMAJI-LEN(4).
+           Move N"お" to KANA-CHAR(5).
+           Move N"O   " to KANA-ROMAJI(5).
+           Move 1 to KANA-ROMAJI-LEN(5).
+           Move N"か" to KANA-CHAR(6).
+           Move N"KA  " to KANA-ROMAJI(6).
+           Move 2 to KANA-ROMAJI-LEN(6).
+           Move N"き" to KANA-CHAR(7).
+           Move N"KI  " to KANA-ROMAJI(7).
+           Move 2 to KANA-ROMAJI-LEN(7).
+           Move N"く" to KANA-CHAR(8).
+           Move N"KU  " to KANA-ROMAJI(8).
+           Move 2 to KANA-ROMAJI-LEN(8).
+           Move N"け" to KANA-CHAR(9).
+           Move N"KE  " to KANA-ROMAJI(9).
+           Move 2 to KANA-ROMAJI-LEN(9).
+           Move N"こ" to KANA-CHAR(10).
+           Move N"KO  " to KANA-ROMAJI(10).
+           Move 2 to KANA-ROMAJI-LEN(10).
+           Move N"さ" to KANA-CHAR(11).
+           Move N"SA  " to KANA-ROMAJI(11).
+           Move 2 to KANA-ROMAJI-LEN(11).
+           Move N"し" to KANA-CHAR(12).
+           Move N"SHI " to KANA-ROMAJI(12).
+           Move 3 to KANA-ROMAJI-LEN(12).
+           Move N"す" to KANA-CHAR(13).
+           Move N"SU  " to KANA-ROMAJI(13).
+           Move 2 to KANA-ROMAJI-LEN(13).
+           Move N"せ" to KANA-CHAR(14).
+           Move N"SE  " to KANA-ROMAJI(14).
+           Move 2 to KANA-ROMAJI-LEN(14).
+           Move N"そ" to KANA-CHAR(15).
+           Move N"SO  " to KANA-ROMAJI(15).
+           Move 2 to KANA-ROMAJI-LEN(15).
+           Move N"た" to KANA-CHAR(16).
+           Move N"TA  " to KANA-ROMAJI(16).
+           Move 2 to KANA-ROMAJI-LEN(16).
+           Move N"ち" to KANA-CHAR(17).
+           Move N"CHI " to KANA-ROMAJI(17).
+           Move 3 to KANA-ROMAJI-LEN(17).
+           Move N"つ" to KANA-CHAR(18).
+           Move N"TSU " to KANA-ROMAJI(18).
+           Move 3 to KANA-ROMAJI-LEN(18).
+           Move N"て" to KANA-CHAR(19).
+           Move N"TE  " to KANA-ROMAJI(19).
+           Move 2 to KANA-ROMAJI-LEN(19).
+           Move N"と" to KANA-CHAR(20).
+           Move N"TO  " to KANA-ROMAJI(20).
+           Move 2 to KANA-ROMAJI-LEN(20).
+           Move N"な" to KANA-CHAR(21).
+           Move N"NA  " to KANA-ROMAJI(21).
+           Move 2 to KANA-ROMAJI-LEN(21).
+           Move N"に" to KANA-CHAR(22).
+           Move N"NI  " to KANA-ROMAJI(22).
+           Move 2 to KANA-ROMAJI-LEN(22).
+           Move N"ぬ" to KANA-CHAR(23).
+           Move N"NU  " to KANA-ROMAJI(23).
+           Move 2 to KANA-ROMAJI-LEN(23).
+           Move N"ね" to KANA-CHAR(24).
+           Move N"NE  " to KANA-ROMAJI(24).
+           Move 2 to KANA-ROMAJI-LEN(24).
+           Move N"の" to KANA-CHAR(25).
+           Move N"NO  " to KANA-ROMAJI(25).
+           Move 2 to KANA-ROMAJI-LEN(25).
+           Move N"は" to KANA-CHAR(26).
+           Move N"HA  " to KANA-ROMAJI(26).
+           Move 2 to KANA-ROMAJI-LEN(26).
+           Move N"ひ" to KANA-CHAR(27).
+           Move N"HI  " to KANA-ROMAJI(27).
+           Move 2 to KANA-ROMAJI-LEN(27).
+           Move N"ふ" to KANA-CHAR(28).
+           Move N"FU  " to KANA-ROMAJI(28).
+           Move 2 to KANA-ROMAJI-LEN(28).
+           Move N"へ" to KANA-CHAR(29).
+           Move N"HE  " to KANA-ROMAJI(29).
+           Move 2 to KANA-ROMAJI-LEN(29).
+           Move N"ほ" to KANA-CHAR(30).
+           Move N"HO  " to KANA-ROMAJI(30).
+           Move 2 to KANA-ROMAJI-LEN(30).
+           Move N"ま" to KANA-CHAR(31).
+           Move N"MA  " to KANA-ROMAJI(31).
+           Move 2 to KANA-ROMAJI-LEN(31).
+           Move N"み" to KANA-CHAR(32).
+           Move N"MI  " to KANA-ROMAJI(32).
+           Move 2 to KANA-ROMAJI-LEN(32).
+           Move N"む" to KANA-CHAR(33).
+           Move N"MU  " to KANA-ROMAJI(33).
+           Move 2 to KANA-ROMAJI-LEN(33).
+           Move N"め" to KANA-CHAR(34).
+           Move N"ME  " to KANA-ROMAJI(34).
+           Move 2 to KANA-ROMAJI-LEN(34).
+           Move N"も" to KANA-CHAR(35).
+           Move N"MO  " to KANA-ROMAJI(35).
+           Move 2 to KANA-ROMAJI-LEN(35).
+           Move N"や" to KANA-CHAR(36).
+           Move N"YA  " to KANA-ROMAJI(36).
+           Move 2 to KANA-ROMAJI-LEN(36).
+           Move N"ゆ" to KANA-CHAR(37).
+           Move N"YU  " to KANA-ROMAJI(37).
+           Move 2 to KANA-ROMAJI-LEN(37).
+           Move N"よ" to KANA-CHAR(38).
+           Move N"YO  " to KANA-ROMAJI(38).
+           Move 2 to KANA-ROMAJI-LEN(38).
+           Move N"ら" to KANA-CHAR(39).
+           Move N"RA  " to KANA-ROMAJI(39).
+           Move 2 to KANA-ROMAJI-LEN(39).
+           Move N"り" to KANA-CHAR(40).
+           Move N"RI  " to KANA-ROMAJI(40).
+           Move 2 to KANA-ROMAJI-LEN(40).
+           Move N"る" to KANA-CHAR(41).
+           Move N"RU  " to KANA-ROMAJI(41).
+           Move 2 to KANA-ROMAJI-LEN(41).
+           Move N"れ" to KANA-CHAR(42).
+           Move N"RE  " to KANA-ROMAJI(42).
+           Move 2 to KANA-ROMAJI-LEN(42).
+           Move N"ろ" to KANA-CHAR(43).
+           Move N"RO  " to KANA-ROMAJI(43).
+           Move 2 to KANA-ROMAJI-LEN(43).
+           Move N"わ" to KANA-CHAR(44).
+           Move N"WA  " to KANA-ROMAJI(44).
+           Move 2 to KANA-ROMAJI-LEN(44).
+           Move N"を" to KANA-CHAR(45).
+           Move N"O   " to KANA-ROMAJI(45).
+           Move 1 to KANA-ROMAJI-LEN(45).
+           Move N"ん" to KANA-CHAR(46).
+           Move N"N   " to KANA-ROMAJI(46).
+           Move 1 to KANA-ROMAJI-LEN(46).
+           Move N"が" to KANA-CHAR(47).
+           Move N"GA  " to KANA-ROMAJI(47).
+           Move 2 to KANA-ROMAJI-LEN(47).
+           Move N"ぎ" to KANA-CHAR(48).
+           Move N"GI  " to KANA-ROMAJI(48).
+           Move 2 to KANA-ROMAJI-LEN(48).
+           Move N"ぐ" to KANA-CHAR(49).
+           Move N"GU  " to KANA-ROMAJI(49).
+           Move 2 to KANA-ROMAJI-LEN(49).
+           Move N"げ" to KANA-CHAR(50).
+           Move N"GE  " to KANA-ROMAJI(50).
+           Move 2 to KANA-ROMAJI-LEN(50).
+           Move N"ご" to KANA-CHAR(51).
+           Move N"GO  " to KANA-ROMAJI(51).
+           Move 2 to KANA-ROMAJI-LEN(51).
+           Move N"ざ" to KANA-CHAR(52).
+           Move N"ZA  " to KANA-ROMAJI(52).
+           Move 2 to KANA-ROMAJI-LEN(52).
+           Move N"じ" to KANA-CHAR(53).
+           Move N"JI  " to KANA-ROMAJI(53).
+           Move 2 to KANA-ROMAJI-LEN(53).
+           Move N"ず" to KANA-CHAR(54).
+           Move N"ZU  " to KANA-ROMAJI(54).
+           Move 2 to KANA-ROMAJI-LEN(54).
+           Move N"ぜ" to KANA-CHAR(55).
+           Move N"ZE  " to KANA-ROMAJI(55).
+           Move 2 to KANA-ROMAJI-LEN(55).
+           Move N"ぞ" to KANA-CHAR(56).
+           Move N"ZO  " to KANA-ROMAJI(56).
+           Move 2 to KANA-ROMAJI-LEN(56).
+           Move N"だ" to KANA-CHAR(57).
+           Move N"DA  " to KANA-ROMAJI(57).
+           Move 2 to KANA-ROMAJI-LEN(57).
+           Move N"ぢ" to KANA-CHAR(58).
+           Move N"JI  " to KANA-ROMAJI(58).
+           Move 2 to KANA-ROMAJI-LEN(58).
+           Move N"づ" to KANA-CHAR(59).
+           Move N"ZU  " to KANA-ROMAJI(59).
+           Move 2 to KANA-ROMAJI-LEN(59).
+           Move N"で" to KANA-CHAR(60).
+           Move N"DE  " to KANA-ROMAJI(60).
+           Move 2 to KANA-ROMAJI-LEN(60).
+           Move N"ど" to KANA-CHAR(61).
+           Move N"DO  " to KANA-ROMAJI(61).
+           Move 2 to KANA-ROMAJI-LEN(61).
+           Move N"ば" to KANA-CHAR(62).
+           Move N"BA  " to KANA-ROMAJI(62).
+           Move 2 to KANA-ROMAJI-LEN(62).
+           Move N"び" to KANA-CHAR(63).
+           Move N"BI  " to KANA-ROMAJI(63).
+           Move 2 to KANA-ROMAJI-LEN(63).
+           Move N"ぶ" to KANA-CHAR(64).
+           Move N"BU  " to KANA-ROMAJI(64).
+           Move 2 to KANA-ROMAJI-LEN(64).
+           Move N"べ" to KANA-CHAR(65).
+           Move N"BE  " to KANA-ROMAJI(65).
+           Move 2 to KANA-ROMAJI-LEN(65).
+           Move N"ぼ" to KANA-CHAR(66).
+           Move N"BO  " to KANA-ROMAJI(66).
+           Move 2 to KANA-ROMAJI-LEN(66).
+           Move N"ぱ" to KANA-CHAR(67).
+           Move N"PA  " to KANA-ROMAJI(67).
+           Move 2 to KANA-ROMAJI-LEN(67).
+           Move N"ぴ" to KANA-CHAR(68).
+           Move N"PI  " to KANA-ROMAJI(68).
+           Move 2 to KANA-ROMAJI-LEN(68).
+           Move N"ぷ" to KANA-CHAR(69).
+           Move N"PU  " to KANA-ROMAJI(69).
+           Move 2 to KANA-ROMAJI-LEN(69).
+           Move N"ぺ" to KANA-CHAR(70).
+           Move N"PE  " to KANA-ROMAJI(70).
+           Move 2 to KANA-ROMAJI-LEN(70).
+           Move N"ぽ" to KANA-CHAR(71).
+           Move N"PO  " to KANA-ROMAJI(71).
+           Move 2 to KANA-ROMAJI-LEN(71).
+           Move N"ア" to KANA-CHAR(72).
+           Move N"A   " to KANA-ROMAJI(72).
+           Move 1 to KANA-ROMAJI-LEN(72).
+           Move N"イ" to KANA-CHAR(73).
+           Move N"I   " to KANA-ROMAJI(73).
+           Move 1 to KANA-ROMAJI-LEN(73).
+           Move N"ウ" to KANA-CHAR(74).
+           Move N"U   " to KANA-ROMAJI(74).
+           Move 1 to KANA-ROMAJI-LEN(74).
+           Move N"エ" to KANA-CHAR(75).
+           Move N"E   " to KANA-ROMAJI(75).
+           Move 1 to KANA-ROMAJI-LEN(75).
+           Move N"オ" to KANA-CHAR(76).
+           Move N"O   " to KANA-ROMAJI(76).
+           Move 1 to KANA-ROMAJI-LEN(76).
+           Move N"カ" to KANA-CHAR(77).
+           Move N"KA  " to KANA-ROMAJI(77).
+           Move 2 to KANA-ROMAJI-LEN(77).
+           Move N"キ" to KANA-CHAR(78).
+           Move N"KI  " to KANA-ROMAJI(78).
+           Move 2 to KANA-ROMAJI-LEN(78).
+           Move N"ク" to KANA-CHAR(79).
+           Move N"KU  " to KANA-ROMAJI(79).
+           Move 2 to KANA-ROMAJI-LEN(79).
+           Move N"ケ" to KANA-CHAR(80).
+           Move N"KE  " to KANA-ROMAJI(80).
+           Move 2 to KANA-ROMAJI-LEN(80).
+           Move N"コ" to KANA-CHAR(81).
+           Move N"KO  " to KANA-ROMAJI(81).
+           Move 2 to KANA-ROMAJI-LEN(81).
+           Move N"サ" to KANA-CHAR(82).
+           Move N"SA  " to KANA-ROMAJI(82).
+           Move 2 to KANA-ROMAJI-LEN(82).
+           Move N"シ" to KANA-CHAR(83).
+           Move N"SHI " to KANA-ROMAJI(83).
+           Move 3 to KANA-ROMAJI-LEN(83).
+           Move N"ス" to KANA-CHAR(84).
+           Move N"SU  " to KANA-ROMAJI(84).
+           Move 2 to KANA-ROMAJI-LEN(84).
+           Move N"セ" to KANA-CHAR(85).
+           Move N"SE  " to KANA-ROMAJI(85).
+           Move 2 to KANA-ROMAJI-LEN(85).
+           Move N"ソ" to KANA-CHAR(86).
+           Move N"SO  " to KANA-ROMAJI(86).
+           Move 2 to KANA-ROMAJI-LEN(86).
+           Move N"タ" to KANA-CHAR(87).
+           Move N"TA  " to KANA-ROMAJI(87).
+           Move 2 to KANA-ROMAJI-LEN(87).
+           Move N"チ" to KANA-CHAR(88).
+           Move N"CHI " to KANA-ROMAJI(88).
+           Move 3 to KANA-ROMAJI-LEN(88).
+           Move N"ツ" to KANA-CHAR(89).
+           Move N"TSU " to KANA-ROMAJI(89).
+           Move 3 to KANA-ROMAJI-LEN(89).
+           Move N"テ" to KANA-CHAR(90).
+           Move N"TE  " to KANA-ROMAJI(90).
+           Move 2 to KANA-ROMAJI-LEN(90).
+           Move N"ト" to KANA-CHAR(91).
+           Move N"TO  " to KANA-ROMAJI(91).
+           Move 2 to KANA-ROMAJI-LEN(91).
+           Move N"ナ" to KANA-CHAR(92).
+           Move N"NA  " to KANA-ROMAJI(92).
+           Move 2 to KANA-ROMAJI-LEN(92).
+           Move N"ニ" to KANA-CHAR(93).
+           Move N"NI  " to KANA-ROMAJI(93).
+           Move 2 to KANA-ROMAJI-LEN(93).
+           Move N"ヌ" to KANA-CHAR(94).
+           Move N"NU  " to KANA-ROMAJI(94).
+           Move 2 to KANA-ROMAJI-LEN(94).
+           Move N"ネ" to KANA-CHAR(95).
+           Move N"NE  " to KANA-ROMAJI(95).
+           Move 2 to KANA-ROMAJI-LEN(95).
+           Move N"ノ" to KANA-CHAR(96).
+           Move N"NO  " to KANA-ROMAJI(96).
+           Move 2 to KANA-ROMAJI-LEN(96).
+           Move N"ハ" to KANA-CHAR(97).
+           Move N"HA  " to KANA-ROMAJI(97).
+           Move 2 to KANA-ROMAJI-LEN(97).
+           Move N"ヒ" to KANA-CHAR(98).
+           Move N"HI  " to KANA-ROMAJI(98).
+           Move 2 to KANA-ROMAJI-LEN(98).
+           Move N"フ" to KANA-CHAR(99).
+           Move N"FU  " to KANA-ROMAJI(99).
+           Move 2 to KANA-ROMAJI-LEN(99).
+           Move N"ヘ" to KANA-CHAR(100).
+           Move N"HE  " to KANA-ROMAJI(100).
+           Move 2 to KANA-ROMAJI-LEN(100).
+           Move N"ホ" to KANA-CHAR(101).
+           Move N"HO  " to KANA-ROMAJI(101).
+           Move 2 to KANA-ROMAJI-LEN(101).
+           Move N"マ" to KANA-CHAR(102).
+           Move N"MA  " to KANA-ROMAJI(102).
+           Move 2 to KANA-ROMAJI-LEN(102).
+           Move N"ミ" to KANA-CHAR(103).
+           Move N"MI  " to KANA-ROMAJI(103).
+           Move 2 to KANA-ROMAJI-LEN(103).
+           Move N"ム" to KANA-CHAR(104).
+           Move N"MU  " to KANA-ROMAJI(104).
+           Move 2 to KANA-ROMAJI-LEN(104).
+           Move N"メ" to KANA-CHAR(105).
+           Move N"ME  " to KANA-ROMAJI(105).
+           Move 2 to KANA-ROMAJI-LEN(105).
+           Move N"モ" to KANA-CHAR(106).
+           Move N"MO  " to KANA-ROMAJI(106).
+           Move 2 to KANA-ROMAJI-LEN(106).
+           Move N"ヤ" to KANA-CHAR(107).
+           Move N"YA  " to KANA-ROMAJI(107).
+           Move 2 to KANA-ROMAJI-LEN(107).
+           Move N"ユ" to KANA-CHAR(108).
+           Move N"YU  " to KANA-ROMAJI(108).
+           Move 2 to KANA-ROMAJI-LEN(108).
+           Move N"ヨ" to KANA-CHAR(109).
+           Move N"YO  " to KANA-ROMAJI(109).
+           Move 2 to KANA-ROMAJI-LEN(109).
+           Move N"ラ" to KANA-CHAR(110).
+           Move N"RA  " to KANA-ROMAJI(110).
+           Move 2 to KANA-ROMAJI-LEN(110).
+           Move N"リ" to KANA-CHAR(111).
+           Move N"RI  " to KANA-ROMAJI(111).
+           Move 2 to KANA-ROMAJI-LEN(111).
+           Move N"ル" to KANA-CHAR(112).
+           Move N"RU  " to KANA-ROMAJI(112).
+           Move 2 to KANA-ROMAJI-LEN(112).
+           Move N"レ" to KANA-CHAR(113).
+           Move N"RE  " to KANA-ROMAJI(113).
+           Move 2 to KANA-ROMAJI-LEN(113).
+           Move N"ロ" to KANA-CHAR(114).
+           Move N"RO  " to KANA-ROMAJI(114).
+           Move 2 to KANA-ROMAJI-LEN(114).
+           Move N"ワ" to KANA-CHAR(115).
+           Move N"WA  " to KANA-ROMAJI(115).
+           Move 2 to KANA-ROMAJI-LEN(115).
+           Move N"ヲ" to KANA-CHAR(116).
+           Move N"O   " to KANA-ROMAJI(116).
+           Move 1 to KANA-ROMAJI-LEN(116).
+           Move N"ン" to KANA-CHAR(117).
+           Move N"N   " to KANA-ROMAJI(117).
+           Move 1 to KANA-ROMAJI-LEN(117).
+           Move N"ガ" to KANA-CHAR(118).
+           Move N"GA  " to KANA-ROMAJI(118).
+           Move 2 to KANA-ROMAJI-LEN(118).
+           Move N"ギ" to KANA-CHAR(119).
+           Move N"GI  " to KANA-ROMAJI(119).
+           Move 2 to KANA-ROMAJI-LEN(119).
+           Move N"グ" to KANA-CHAR(120).
+           Move N"GU  " to KANA-ROMAJI(120).
+           Move 2 to KANA-ROMAJI-LEN(120).
+           Move N"ゲ" to KANA-CHAR(121).
+           Move N"GE  " to KANA-ROMAJI(121).
+           Move 2 to KANA-ROMAJI-LEN(121).
+           Move N"ゴ" to KANA-CHAR(122).
+           Move N"GO  " to KANA-ROMAJI(122).
+           Move 2 to KANA-ROMAJI-LEN(122).
+           Move N"ザ" to KANA-CHAR(123).
+           Move N"ZA  " to KANA-ROMAJI(123).
+           Move 2 to KANA-ROMAJI-LEN(123).
+           Move N"ジ" to KANA-CHAR(124).
+           Move N"JI  " to KANA-ROMAJI(124).
+           Move 2 to KANA-ROMAJI-LEN(124).
+           Move N"ズ" to KANA-CHAR(125).
+           Move N"ZU  " to KANA-ROMAJI(125).
+           Move 2 to KANA-ROMAJI-LEN(125).
+           Move N"ゼ" to KANA-CHAR(126).
+           Move N"ZE  " to KANA-ROMAJI(126).
+           Move 2 to KANA-ROMAJI-LEN(126).
+           Move N"ゾ" to KANA-CHAR(127).
+           Move N"ZO  " to KANA-ROMAJI(127).
+           Move 2 to KANA-ROMAJI-LEN(127).
+           Move N"ダ" to KANA-CHAR(128).
+           Move N"DA  " to KANA-ROMAJI(128).
+           Move 2 to KANA-ROMAJI-LEN(128).
+           Move N"ヂ" to KANA-CHAR(129).
+           Move N"JI  " to KANA-ROMAJI(129).
+           Move 2 to KANA-ROMAJI-LEN(129).
+           Move N"ヅ" to KANA-CHAR(130).
+           Move N"ZU  " to KANA-ROMAJI(130).
+           Move 2 to KANA-ROMAJI-LEN(130).
+           Move N"デ" to KANA-CHAR(131).
+           Move N"DE  " to KANA-ROMAJI(131).
+           Move 2 to KANA-ROMAJI-LEN(131).
+           Move N"ド" to KANA-CHAR(132).
+           Move N"DO  " to KANA-ROMAJI(132).
+           Move 2 to KANA-ROMAJI-LEN(132).
+           Move N"バ" to KANA-CHAR(133).
+           Move N"BA  " to KANA-ROMAJI(133).
+           Move 2 to KANA-ROMAJI-LEN(133).
+           Move N"ビ" to KANA-CHAR(134).
+           Move N"BI  " to KANA-ROMAJI(134).
+           Move 2 to KANA-ROMAJI-LEN(134).
+           Move N"ブ" to KANA-CHAR(135).
+           Move N"BU  " to KANA-ROMAJI(135).
+           Move 2 to KANA-ROMAJI-LEN(135).
+           Move N"ベ" to KANA-CHAR(136).
+           Move N"BE  " to KANA-ROMAJI(136).
+           Move 2 to KANA-ROMAJI-LEN(136).
+           Move N"ボ" to KANA-CHAR(137).
+           Move N"BO  " to KANA-ROMAJI(137).
+           Move 2 to KANA-ROMAJI-LEN(137).
+           Move N"パ" to KANA-CHAR(138).
+           Move N"PA  " to KANA-ROMAJI(138).
+           Move 2 to KANA-ROMAJI-LEN(138).
+           Move N"ピ" to KANA-CHAR(139).
+           Move N"PI  " to KANA-ROMAJI(139).
+           Move 2 to KANA-ROMAJI-LEN(139).
+           Move N"プ" to KANA-CHAR(140).
+           Move N"PU  " to KANA-ROMAJI(140).
+           Move 2 to KANA-ROMAJI-LEN(140).
+           Move N"ペ" to KANA-CHAR(141).
+           Move N"PE  " to KANA-ROMAJI(141).
+           Move 2 to KANA-ROMAJI-LEN(141).
+           Move N"ポ" to KANA-CHAR(142).
+           Move N"PO  " to KANA-ROMAJI(142).
+           Move 2 to KANA-ROMAJI-LEN(142).
+           Move N"A" to VOWEL-PLAIN(1).
+           Move N"あ" to VOWEL-HIRAGANA-CHAR(1).
+           Move N"ā" to VOWEL-MACRON-FORM(1).
+           Move N"AA" to VOWEL-DIGRAPH-FORM(1).
+           Move N"ー" to VOWEL-REVERSE-KANA(1).
+           Move N"I" to VOWEL-PLAIN(2).
+           Move N"い" to VOWEL-HIRAGANA-CHAR(2).
+           Move N"ī" to VOWEL-MACRON-FORM(2).
+           Move N"II" to VOWEL-DIGRAPH-FORM(2).
+           Move N"ー" to VOWEL-REVERSE-KANA(2).
+           Move N"U" to VOWEL-PLAIN(3).
+           Move N"う" to VOWEL-HIRAGANA-CHAR(3).
+           Move N"ū" to VOWEL-MACRON-FORM(3).
+           Move N"UU" to VOWEL-DIGRAPH-FORM(3).
+           Move N"ー" to VOWEL-REVERSE-KANA(3).
+           Move N"E" to VOWEL-PLAIN(4).
+           Move N"え" to VOWEL-HIRAGANA-CHAR(4).
+           Move N"ē" to VOWEL-MACRON-FORM(4).
+           Move N"EE" to VOWEL-DIGRAPH-FORM(4).
+           Move N"ー" to VOWEL-REVERSE-KANA(4).
+           Move N"O" to VOWEL-PLAIN(5).
+           Move N"お" to VOWEL-HIRAGANA-CHAR(5).
+           Move N"ō" to VOWEL-MACRON-FORM(5).
+           Move N"OH" to VOWEL-DIGRAPH-FORM(5).
+           Move N"ー" to VOWEL-REVERSE-KANA(5).
