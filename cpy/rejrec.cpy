@@ -0,0 +1,34 @@
+      *****************************************************************
+      *  REJREC.CPY                                                   *
+      *  Reject-file record for ANGLO-LATIN.  Carries the original    *
+      *  input plus a reason code so a bad record can be traced back  *
+      *  and corrected at the source rather than silently dropped.    *
+      *                                                                *
+      *  01  2023-09-02  dxu   original layout.                       *
+      *  02  2023-09-09  dxu   widened REJ-ORIGINAL-INPUT to N(64) to *
+      *                        hold reverse-mode (romaji) rejects as  *
+      *                        well as forward-mode kana; renamed     *
+      *                        REJ-INVALID-LENGTH to REJ-BLANK-RECORD *
+      *                        -- 9015 has only ever meant "blank",   *
+      *                        there is no length check behind it.    *
+      *  03  2023-09-23  dxu   added REJ-EMBEDDED-BLANK (9017) for    *
+      *                        the record-length screen added to     *
+      *                        2100-VALIDATE-INPUT -- a non-blank     *
+      *                        character following a blank inside a  *
+      *                        record means its true length could    *
+      *                        not be determined.  Switched every     *
+      *                        clause in this copybook from the       *
+      *                        short PIC form to the fully spelled-   *
+      *                        out Picture is form, to match          *
+      *                        src/altn.cbl now that they are one     *
+      *                        change.                                *
+      *****************************************************************
+       01  REJECT-RECORD.
+           05  REJ-ORIGINAL-INPUT          Picture is N(64).
+           05  REJ-REASON-CODE             Picture is 9(04).
+               88  REJ-INVALID-CHARACTER       VALUE 9010.
+               88  REJ-BLANK-RECORD            VALUE 9015.
+               88  REJ-EMBEDDED-BLANK          VALUE 9017.
+               88  REJ-NO-ROMANIZATION-MAPPING VALUE 9020.
+               88  REJ-OUTPUT-OVERFLOW         VALUE 9030.
+           05  REJ-REASON-TEXT             Picture is X(40).
