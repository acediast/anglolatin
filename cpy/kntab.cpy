@@ -0,0 +1,67 @@
+      *****************************************************************
+      *  KNTAB.CPY                                                    *
+      *  Kana-to-romaji conversion table for ANGLO-LATIN.  Holds the  *
+      *  standard gojuon, dakuten and handakuten syllables, hiragana  *
+      *  and katakana alike, and their romaji spelling.  A plain      *
+      *  syllable romanizes the same way under either output style;   *
+      *  it is only a long vowel run (handled separately by           *
+      *  VOWEL-EXTEND-TABLE below) where macron and digraph form       *
+      *  differ.  Loaded once at initialization by 1100-LOAD-KANA-    *
+      *  TABLE (see KNTLD.CPY) and searched serially -- SEARCH ALL is *
+      *  not used because this compiler's national-character support  *
+      *  does not accept a national item as a SEARCH ALL key; the     *
+      *  table is small enough that a serial SEARCH costs nothing     *
+      *  material in batch.                                            *
+      *                                                                *
+      *  01  2023-09-02  dxu   original table, full gojuon plus       *
+      *                        dakuten/handakuten hiragana rows (71   *
+      *                        entries).                                *
+      *  02  2023-09-09  dxu   added VOWEL-REVERSE-KANA so reverse    *
+      *                        (QC round-trip) mode has a kana        *
+      *                        character to substitute back in for a  *
+      *                        macron or digraph long vowel; the      *
+      *                        chouonpu mark is used uniformly since  *
+      *                        that is the kana system's own long-    *
+      *                        vowel symbol.                           *
+      *  03  2023-09-16  dxu   added the matching 71 katakana rows --  *
+      *                        forward validation has always accepted *
+      *                        katakana names, but the table held no   *
+      *                        katakana entries for 3100-ROMANIZE-     *
+      *                        ONE-CHAR to find, so every katakana     *
+      *                        name (loanwords, foreign-derived names) *
+      *                        was rejected outright.  142 entries.   *
+      *  04  2023-09-23  dxu   added VOWEL-HIRAGANA-CHAR so the long-  *
+      *                        vowel check in 3100-ROMANIZE-ONE-CHAR   *
+      *                        can generalize from a single hardcoded  *
+      *                        u-after-o/u check to any hiragana vowel *
+      *                        kana repeating its syllable's vowel     *
+      *                        (okaasan, oniisan, toori, oneesan and   *
+      *                        the like -- not just the tou/suu case). *
+      *                        Also switched every clause in this      *
+      *                        copybook from the short PIC form to the *
+      *                        fully spelled-out Picture is form, to   *
+      *                        match src/altn.cbl and the rest of the  *
+      *                        copybooks now that they are one change. *
+      *****************************************************************
+      *  KANA-ROMAJI is carried as PIC N, not PIC X -- this compiler's  *
+      *  national support will not MOVE or compare a national item     *
+      *  against an alphanumeric one, and the romaji has to sit         *
+      *  alongside kana characters in the same working buffer.         *
+      *  KANA-ROMAJI-LEN carries the significant length explicitly     *
+      *  rather than relying on trimming trailing spaces off a         *
+      *  national field.                                                *
+       01  KANA-TABLE.
+           05  KANA-ENTRY OCCURS 142 TIMES
+                       INDEXED BY KANA-IDX.
+               10  KANA-CHAR                  Picture is N(01).
+               10  KANA-ROMAJI                Picture is N(04).
+               10  KANA-ROMAJI-LEN            Picture is 9(01).
+
+       01  VOWEL-EXTEND-TABLE.
+           05  VOWEL-ENTRY OCCURS 5 TIMES
+                       INDEXED BY VOWEL-IDX.
+               10  VOWEL-PLAIN                Picture is N(01).
+               10  VOWEL-HIRAGANA-CHAR        Picture is N(01).
+               10  VOWEL-MACRON-FORM          Picture is N(01).
+               10  VOWEL-DIGRAPH-FORM         Picture is N(02).
+               10  VOWEL-REVERSE-KANA         Picture is N(01).
