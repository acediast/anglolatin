@@ -5,19 +5,1028 @@
        Installation.  WSL2.
        Security.      Non-confidential.
 
+      *****************************************************************
+      *  Modification history                                        *
+      *  ---------------------------------------------------------    *
+      *  2023-06    dxu   Original single-name, stdin-to-stdout       *
+      *                   program.                                    *
+      *  2023-09-02 dxu   Batch file mode (INFILE/OUTFILE), real      *
+      *                   Hepburn macron romanization, input          *
+      *                   validation and reject file, macron/digraph  *
+      *                   output style driven by control card,        *
+      *                   operations-maintained override table,       *
+      *                   audit trail, checkpoint/restart, end-of-job *
+      *                   control report, reverse (QC round-trip)     *
+      *                   mode, and output overflow/truncation        *
+      *                   handling.                                   *
+      *  2023-09-09 dxu   Widened INFILE/WS-INPUT to 64 positions so  *
+      *                   reverse mode can carry a full romanized     *
+      *                   name; reverse mode now validates romaji     *
+      *                   characters instead of kana and does a real  *
+      *                   longest-match tokenization against the      *
+      *                   kana and long-vowel tables; separated "mid- *
+      *                   loop override hit" from "record rejected"   *
+      *                   so an overridden name is no longer silently *
+      *                   dropped from the audit/output files;        *
+      *                   defaulted the checkpoint interval and       *
+      *                   restart count when no control card is       *
+      *                   supplied; restart now opens OUTFILE/REJFILE *
+      *                   extend instead of output; per-record        *
+      *                   switches reset together at the top of the   *
+      *                   record cycle; timestamp is now stamped from *
+      *                   the system date/time instead of sitting     *
+      *                   blank; added the katakana chouonpu to the   *
+      *                   valid-character check.                      *
+      *****************************************************************
+
        Environment division.
        Configuration section.
        Source-computer. x64.
 
+       Input-output section.
+       File-control.
+           Select Optional Control-Card-File assign to Ctlcard
+               organization is line sequential
+               file status is WS-CTLCARD-STATUS.
+
+           Select Optional Override-File assign to Ovrfile
+               organization is line sequential
+               file status is WS-OVRFILE-STATUS.
+
+           Select Input-File assign to Infile
+               organization is sequential.
+
+           Select Output-File assign to Outfile
+               organization is sequential.
+
+           Select Reject-File assign to Rejfile
+               organization is sequential.
+
+           Select Audit-File assign to Audfile
+               organization is line sequential.
+
+           Select Checkpoint-File assign to Ckptfile
+               organization is line sequential.
+
+           Select Control-Report-File assign to Rptfile
+               organization is line sequential.
+
        Data division.
+       File section.
+
+       FD  Control-Card-File
+           label records are standard.
+       01  Control-Card-In             Picture is X(80).
+
+       FD  Override-File
+           label records are standard.
+       01  Override-Record-In          Picture is X(188).
+
+       FD  Input-File
+           label records are standard
+           record contains 64 characters.
+       01  Input-Record                Picture is N(64).
+
+       FD  Output-File
+           label records are standard
+           record contains 65 characters.
+       01  Output-Record.
+           05  OUT-NAME                 Picture is N(64).
+           05  OUT-TRUNCATION-FLAG      Picture is X(01).
+
+       FD  Reject-File
+           label records are standard.
+       01  Reject-Record-Out           Picture is X(172).
+
+       FD  Audit-File
+           label records are standard.
+       01  Audit-Record-Out            Picture is X(301).
+
+       FD  Checkpoint-File
+           label records are standard.
+       01  Checkpoint-Record-Out       Picture is X(40).
+
+       FD  Control-Report-File
+           label records are standard.
+       01  Control-Report-Line         Picture is X(80).
+
        Working-storage section.
-       77 WS-INPUT  picture is N(30).
+
+      *    ----  original single-name fields, still used as the      --
+      *    ----  per-record working area for both run modes          --
+      *    ----  WS-INPUT is N(64) so one buffer serves both forward --
+      *    ----  mode (kana, first 30 positions significant) and     --
+      *    ----  reverse mode (romaji, up to 64 positions).          --
+       77 WS-INPUT  picture is N(64).
        77 WS-OUTPUT picture is N(64).
 
+      *    ----  file status for the two Optional files -- lets an    --
+      *    ----  absent CTLCARD/OVRFILE DD open clean (status '05')   --
+      *    ----  instead of abending, so the documented "no control   --
+      *    ----  card"/"empty override table" defaults are actually   --
+      *    ----  reachable when the dataset is genuinely missing, not --
+      *    ----  just present-and-empty.                              --
+       77 WS-CTLCARD-STATUS picture is X(02) Value Spaces.
+       77 WS-OVRFILE-STATUS picture is X(02) Value Spaces.
+
+           Copy ctlcrd.
+           Copy rejrec.
+           Copy audrec.
+           Copy ovrtab.
+           Copy kntab.
+
+       01  OVERRIDE-TABLE.
+           05  WS-OVERRIDE-COUNT        Picture is 9(04)
+                                         Usage is Comp
+                                         Value is Zero.
+           05  OVERRIDE-ENTRY Occurs 0 to 200 Times
+                       Depending on WS-OVERRIDE-COUNT
+                       Indexed by OVR-IDX.
+               10  OVR-TAB-ORIGINAL     Picture is N(30).
+               10  OVR-TAB-FORCED       Picture is N(64).
+
+       01  WS-SWITCHES.
+           05  WS-EOF-SWITCH            Picture is X(01) Value 'N'.
+               88  END-OF-INPUT                 Value 'Y'.
+           05  WS-VALID-SWITCH          Picture is X(01) Value 'Y'.
+               88  INPUT-IS-VALID                Value 'Y'.
+               88  INPUT-IS-INVALID               Value 'N'.
+           05  WS-OVERRIDE-SWITCH       Picture is X(01) Value 'N'.
+               88  OVERRIDE-WAS-USED             Value 'Y'.
+           05  WS-TRUNC-SWITCH          Picture is X(01) Value 'N'.
+               88  OUTPUT-WAS-TRUNCATED          Value 'Y'.
+           05  WS-DOUBLE-SWITCH         Picture is X(01) Value 'N'.
+               88  DOUBLE-NEXT-CONSONANT         Value 'Y'.
+           05  WS-SKIP-SWITCH           Picture is X(01) Value 'N'.
+               88  SKIP-THIS-RECORD              Value 'Y'.
+           05  WS-NO-CARD-SWITCH        Picture is X(01) Value 'N'.
+               88  NO-CONTROL-CARD-SUPPLIED      Value 'Y'.
+           05  WS-TOKEN-MATCH-SWITCH    Picture is X(01) Value 'N'.
+               88  TOKEN-WAS-MATCHED             Value 'Y'.
+           05  WS-SEEN-BLANK-SWITCH     Picture is X(01) Value 'N'.
+               88  SEEN-BLANK-IN-RECORD         Value 'Y'.
+
+       77 WS-RECORDS-READ          Picture is 9(09) Usage is Comp
+                                    Value Zero.
+       77 WS-RECORDS-CONVERTED     Picture is 9(09) Usage is Comp
+                                    Value Zero.
+       77 WS-RECORDS-REJECTED      Picture is 9(09) Usage is Comp
+                                    Value Zero.
+       77 WS-RECORDS-OVERRIDDEN    Picture is 9(09) Usage is Comp
+                                    Value Zero.
+       77 WS-RECORDS-TRUNCATED     Picture is 9(09) Usage is Comp
+                                    Value Zero.
+       77 WS-SKIP-COUNT             Picture is 9(09) Usage is Comp
+                                    Value Zero.
+       77 WS-CHAR-INDEX            Picture is 9(04) Usage is Comp
+                                    Value Zero.
+       77 WS-OUT-LENGTH            Picture is 9(04) Usage is Comp
+                                    Value Zero.
+       77 WS-SYLLABLE-LENGTH       Picture is 9(02) Usage is Comp
+                                    Value Zero.
+      *    ----  sized to match CTL-CHECKPOINT-INTERVAL (9(06)), not   --
+      *    ----  borrowed from an unrelated scratch field -- a         --
+      *    ----  DIVIDE remainder silently drops high-order digits    --
+      *    ----  when its receiving field is too small, firing         --
+      *    ----  checkpoints far more often than the configured        --
+      *    ----  interval for any interval of 100 or more.             --
+       77 WS-CHECKPOINT-REMAINDER  Picture is 9(06) Usage is Comp
+                                    Value Zero.
+       77 WS-LAST-VOWEL            Picture is N(01) Value Space.
+       77 WS-OVERRIDE-LOAD-INDEX   Picture is 9(04) Usage is Comp
+                                    Value Zero.
+       77 WS-INPUT-LENGTH          Picture is 9(02) Usage is Comp
+                                    Value Zero.
+       77 WS-TRY-LEN               Picture is 9(01) Usage is Comp
+                                    Value Zero.
+
+      *    ----  sized to the true forward-mode worst case, not just   --
+      *    ----  the N(64) output field: WS-INPUT-LENGTH (30) kana     --
+      *    ----  characters each mapping to a 3-character syllable     --
+      *    ----  (SHI/CHI/TSU) is 90 characters before the overflow    --
+      *    ----  check in 3900-FINISH-ROMANIZED-OUTPUT ever runs.      --
+       77 WS-LATIN-WORK            Picture is N(128) Value Spaces.
+       77 WS-REVERSE-POINTER       Picture is 9(02) Usage is Comp
+                                    Value Zero.
+       77 WS-SOURCE-LENGTH         Picture is 9(02) Usage is Comp
+                                    Value Zero.
+       77 WS-TOKEN                 Picture is N(04).
+
+       77 WS-ACCEPT-DATE           Picture is 9(08) Value Zero.
+       77 WS-ACCEPT-TIME           Picture is 9(08) Value Zero.
+       77 WS-REPORT-NUMERIC        Picture is Z,ZZZ,ZZ9.
+       77 WS-RECORDS-READ-DISP     Picture is 9(09).
+
+       01  WS-REPORT-LINE.
+           05  WS-RPT-LABEL         Picture is X(40).
+           05  WS-RPT-VALUE         Picture is Z,ZZZ,ZZ9.
+           05  FILLER               Picture is X(30).
+
+       01  WS-VALID-CHAR.
+           05  WS-VALID-CHAR-ITEM   Picture is N(01).
+               88  VALID-HIRAGANA-CHAR
+                       Value N"ぁ" thru N"ゖ".
+               88  VALID-KATAKANA-CHAR
+                       Value N"ァ" thru N"ヺ".
+               88  VALID-CHOONPU-CHAR
+                       Value N"ー".
+               88  VALID-KANJI-CHAR
+                       Value N"一" thru N"龯".
+               88  VALID-BLANK-CHAR    Value N" ".
+               88  VALID-ROMAJI-UPPER
+                       Value N"A" thru N"Z".
+               88  VALID-ROMAJI-MACRON
+                       Value N"ā" N"ī" N"ū" N"ē" N"ō".
+
        Procedure division.
-       Main section.
-           Accept WS-INPUT from stdin. *> Latin form with macrons のはず.
-           Display function trim(WS-OUTPUT) upon stdout.
+
+      *****************************************************************
+      *  0000-MAINLINE                                                *
+      *  Drives the whole batch run.  Replaces the original one-shot  *
+      *  Accept/Display pair with a full read-convert-write cycle     *
+      *  over the INFILE dataset.                                     *
+      *****************************************************************
+       0000-Mainline.
+           Perform 1000-Initialize thru 1000-Exit.
+           Perform 2000-Process-One-Record thru 2000-Exit
+               until END-OF-INPUT.
+           Perform 8000-Finalize thru 8000-Exit.
            Stop run with normal status.
 
+       0000-Mainline-Exit.
+           Exit.
+
+      *****************************************************************
+      *  1000-INITIALIZE                                              *
+      *  Opens every dataset, reads the control card, loads the       *
+      *  kana table and the operations-maintained override table,     *
+      *  and fast-forwards past any records already processed on a    *
+      *  prior run (restart support).                                 *
+      *****************************************************************
+       1000-Initialize.
+           Open input  Control-Card-File.
+           If WS-CTLCARD-STATUS not = "00"
+               and WS-CTLCARD-STATUS not = "05"
+               Display "ANGLO-LATIN: Control-Card-File open status "
+                   WS-CTLCARD-STATUS upon stdout
+           End-if.
+           Read Control-Card-File into Control-Card-In
+               at end
+                   Display "ANGLO-LATIN: missing control card, "
+                       "defaulting to forward/macron" upon stdout
+                   Move 'Y' to WS-NO-CARD-SWITCH
+           end-read.
+           Move Control-Card-In to CTL-CARD-RECORD.
+           Close Control-Card-File.
+
+           If NO-CONTROL-CARD-SUPPLIED
+               Move Zero to CTL-CHECKPOINT-INTERVAL
+               Move Zero to CTL-RESTART-COUNT
+           End-if.
+           If CTL-RUN-MODE not = 'F' and CTL-RUN-MODE not = 'R'
+               Move 'F' to CTL-RUN-MODE
+           End-if.
+           If CTL-OUTPUT-STYLE not = 'M' and CTL-OUTPUT-STYLE not = 'A'
+               Move 'M' to CTL-OUTPUT-STYLE
+           End-if.
+
+           Perform 1100-Load-Kana-Table thru 1100-Exit.
+           Perform 1150-Load-Override-Table thru 1150-Exit.
+
+           Open input  Input-File.
+           If CTL-RESTART-COUNT > Zero
+               Open extend Output-File
+               Open extend Reject-File
+           Else
+               Open output Output-File
+               Open output Reject-File
+           End-if.
+           Open extend Audit-File.
+           Open extend Checkpoint-File.
+           Open output Control-Report-File.
+
+           If CTL-RESTART-COUNT > Zero
+               Perform 1200-Skip-To-Restart-Point thru 1200-Exit
+           End-if.
+
+       1000-Exit.
+           Exit.
+
+      *****************************************************************
+      *  1100-LOAD-KANA-TABLE                                         *
+      *  Populates KANA-TABLE and VOWEL-EXTEND-TABLE from the literal *
+      *  MOVE statements carried in KNTLD.CPY.                        *
+      *****************************************************************
+       1100-Load-Kana-Table.
+           Copy kntld.
+
+       1100-Exit.
+           Exit.
+
+      *****************************************************************
+      *  1150-LOAD-OVERRIDE-TABLE                                     *
+      *  Reads the operations-maintained override file (original      *
+      *  form / forced output pairs) into OVERRIDE-TABLE.  A missing  *
+      *  or empty override file simply leaves the table empty --      *
+      *  ANGLO-LATIN falls through to mechanical conversion for       *
+      *  every name.                                                  *
+      *****************************************************************
+       1150-Load-Override-Table.
+           Open input Override-File.
+           If WS-OVRFILE-STATUS not = "00"
+               and WS-OVRFILE-STATUS not = "05"
+               Display "ANGLO-LATIN: Override-File open status "
+                   WS-OVRFILE-STATUS upon stdout
+           End-if.
+           Perform 1160-Load-One-Override thru 1160-Exit
+               until END-OF-INPUT
+               or WS-OVERRIDE-COUNT = 200.
+           Move 'N' to WS-EOF-SWITCH.
+           Close Override-File.
+
+       1150-Exit.
+           Exit.
+
+       1160-Load-One-Override.
+           Read Override-File into Override-Record-In
+               at end
+                   Move 'Y' to WS-EOF-SWITCH
+                   Go to 1160-Exit
+           end-read.
+           Add 1 to WS-OVERRIDE-COUNT.
+           Move Override-Record-In to OVERRIDE-RECORD.
+           Move OVR-ORIGINAL-FORM to OVR-TAB-ORIGINAL(WS-OVERRIDE-COUNT).
+           Move OVR-FORCED-OUTPUT to OVR-TAB-FORCED(WS-OVERRIDE-COUNT).
+
+       1160-Exit.
+           Exit.
+
+      *****************************************************************
+      *  1200-SKIP-TO-RESTART-POINT                                   *
+      *  Reads and discards input records up to CTL-RESTART-COUNT so  *
+      *  a rerun after an abend does not reconvert or re-audit        *
+      *  records already handled on the prior attempt.                *
+      *****************************************************************
+       1200-Skip-To-Restart-Point.
+           Perform 1210-Skip-One-Record thru 1210-Exit
+               until WS-SKIP-COUNT = CTL-RESTART-COUNT
+               or END-OF-INPUT.
+
+       1200-Exit.
+           Exit.
+
+       1210-Skip-One-Record.
+           Read Input-File into WS-INPUT
+               at end
+                   Move 'Y' to WS-EOF-SWITCH
+                   Go to 1210-Exit
+           end-read.
+           Add 1 to WS-SKIP-COUNT.
+           Add 1 to WS-RECORDS-READ.
+
+       1210-Exit.
+           Exit.
+
+      *****************************************************************
+      *  2000-PROCESS-ONE-RECORD                                      *
+      *  Main per-record cycle: read, validate, convert (forward or   *
+      *  reverse per the control card), audit, and write to the       *
+      *  proper output dataset.  Also drives the periodic checkpoint. *
+      *****************************************************************
+       2000-Process-One-Record.
+           Move 'N' to WS-SKIP-SWITCH.
+           Move 'N' to WS-OVERRIDE-SWITCH.
+           Move 'N' to WS-TRUNC-SWITCH.
+           Move Spaces to WS-OUTPUT.
+           Read Input-File into WS-INPUT
+               at end
+                   Move 'Y' to WS-EOF-SWITCH
+                   Go to 2000-Exit
+           end-read.
+           Add 1 to WS-RECORDS-READ.
+
+           If CTL-CHECKPOINT-INTERVAL > Zero
+               Divide WS-RECORDS-READ by CTL-CHECKPOINT-INTERVAL
+                   giving WS-CHAR-INDEX
+                   remainder WS-CHECKPOINT-REMAINDER
+               If WS-CHECKPOINT-REMAINDER = Zero
+                   Perform 5000-Write-Checkpoint thru 5000-Exit
+               End-if
+           End-if.
+
+           If CTL-MODE-REVERSE
+               Move 64 to WS-INPUT-LENGTH
+           Else
+               Move 30 to WS-INPUT-LENGTH
+           End-if.
+
+           Perform 2100-Validate-Input thru 2100-Exit.
+           If INPUT-IS-INVALID
+               Perform 2900-Write-Reject thru 2900-Exit
+               Go to 2000-Exit
+           End-if.
+
+           If CTL-MODE-REVERSE
+               Perform 3500-Unromanize-Output thru 3500-Exit
+           Else
+               Perform 2200-Lookup-Override thru 2200-Exit
+               If not OVERRIDE-WAS-USED
+                   Perform 3000-Romanize-Input thru 3000-Exit
+               End-if
+           End-if.
+
+           If SKIP-THIS-RECORD
+               Go to 2000-Exit
+           End-if.
+
+           Perform 4000-Write-Audit-Record thru 4000-Exit.
+           Perform 2800-Write-Output thru 2800-Exit.
+
+       2000-Exit.
+           Exit.
+
+      *****************************************************************
+      *  2100-VALIDATE-INPUT                                          *
+      *  Screens WS-INPUT for valid kana/kanji content and record     *
+      *  length before any conversion is attempted.  A record that    *
+      *  is all spaces, contains half-width/control characters, or    *
+      *  otherwise falls outside the expected character ranges is     *
+      *  marked invalid and routed to the reject file by the caller.  *
+      *****************************************************************
+       2100-Validate-Input.
+           Move 'Y' to WS-VALID-SWITCH.
+           Move 9010 to REJ-REASON-CODE.
+           Move "INVALID CHARACTER IN INPUT RECORD" to REJ-REASON-TEXT.
+
+           If WS-INPUT = Spaces
+               Move 'N' to WS-VALID-SWITCH
+               Move 9015 to REJ-REASON-CODE
+               Move "BLANK INPUT RECORD" to REJ-REASON-TEXT
+               Go to 2100-Exit
+           End-if.
+
+           Perform 2120-Validate-Record-Length thru 2120-Exit.
+           If INPUT-IS-INVALID
+               Go to 2100-Exit
+           End-if.
+
+           If CTL-MODE-REVERSE
+               Perform 2150-Validate-Reverse-Chars thru 2150-Exit
+           Else
+               Perform 2110-Validate-Forward-Chars thru 2110-Exit
+           End-if.
+
+       2100-Exit.
+           Exit.
+
+      *****************************************************************
+      *  2120-VALIDATE-RECORD-LENGTH                                  *
+      *  WS-INPUT is expected to be left-justified and blank-padded   *
+      *  out to WS-INPUT-LENGTH.  A non-blank character following a   *
+      *  blank inside that range means the record's true length       *
+      *  could not be determined -- most often a prior extract step   *
+      *  that did not pad the field correctly -- so the record is      *
+      *  rejected rather than romanized up to the first gap and        *
+      *  silently dropping everything after it.                        *
+      *****************************************************************
+       2120-Validate-Record-Length.
+           Move 'N' to WS-SEEN-BLANK-SWITCH.
+           Perform varying WS-CHAR-INDEX from 1 by 1
+                   until WS-CHAR-INDEX > WS-INPUT-LENGTH
+                   or INPUT-IS-INVALID
+               If WS-INPUT(WS-CHAR-INDEX:1) = N" "
+                   Move 'Y' to WS-SEEN-BLANK-SWITCH
+               Else
+                   If SEEN-BLANK-IN-RECORD
+                       Move 'N' to WS-VALID-SWITCH
+                       Move 9017 to REJ-REASON-CODE
+                       Move "EMBEDDED BLANK - INVALID RECORD LENGTH"
+                           to REJ-REASON-TEXT
+                   End-if
+               End-if
+           End-perform.
+
+       2120-Exit.
+           Exit.
+
+      *****************************************************************
+      *  2110-VALIDATE-FORWARD-CHARS                                  *
+      *  Character screen for forward mode: WS-INPUT must be kana,    *
+      *  kanji, the chouonpu mark, or blank.                           *
+      *****************************************************************
+       2110-Validate-Forward-Chars.
+           Perform varying WS-CHAR-INDEX from 1 by 1
+                   until WS-CHAR-INDEX > WS-INPUT-LENGTH
+                   or INPUT-IS-INVALID
+               Move WS-INPUT(WS-CHAR-INDEX:1) to WS-VALID-CHAR-ITEM
+               If not VALID-HIRAGANA-CHAR
+                   and not VALID-KATAKANA-CHAR
+                   and not VALID-CHOONPU-CHAR
+                   and not VALID-KANJI-CHAR
+                   and not VALID-BLANK-CHAR
+                   Move 'N' to WS-VALID-SWITCH
+               End-if
+           End-perform.
+
+       2110-Exit.
+           Exit.
+
+      *****************************************************************
+      *  2150-VALIDATE-REVERSE-CHARS                                  *
+      *  Character screen for reverse mode: WS-INPUT must be upper-   *
+      *  case romaji, a macron vowel, or blank.                        *
+      *****************************************************************
+       2150-Validate-Reverse-Chars.
+           Perform varying WS-CHAR-INDEX from 1 by 1
+                   until WS-CHAR-INDEX > WS-INPUT-LENGTH
+                   or INPUT-IS-INVALID
+               Move WS-INPUT(WS-CHAR-INDEX:1) to WS-VALID-CHAR-ITEM
+               If not VALID-ROMAJI-UPPER
+                   and not VALID-ROMAJI-MACRON
+                   and not VALID-BLANK-CHAR
+                   Move 'N' to WS-VALID-SWITCH
+               End-if
+           End-perform.
+
+       2150-Exit.
+           Exit.
+
+      *****************************************************************
+      *  2200-LOOKUP-OVERRIDE                                         *
+      *  Looks WS-INPUT up in the operations-maintained override      *
+      *  table before falling through to mechanical conversion.       *
+      *****************************************************************
+       2200-Lookup-Override.
+           If WS-OVERRIDE-COUNT > Zero
+               Set OVR-IDX to 1
+               Search OVERRIDE-ENTRY
+                   at end
+                       Move 'N' to WS-OVERRIDE-SWITCH
+                   when OVR-TAB-ORIGINAL(OVR-IDX) = WS-INPUT
+                       Move OVR-TAB-FORCED(OVR-IDX) to WS-OUTPUT
+                       Move 'Y' to WS-OVERRIDE-SWITCH
+                       Add 1 to WS-RECORDS-OVERRIDDEN
+               end-search
+           Else
+               Move 'N' to WS-OVERRIDE-SWITCH
+           End-if.
+
+       2200-Exit.
+           Exit.
+
+      *****************************************************************
+      *  3000-ROMANIZE-INPUT                                          *
+      *  Forward Hepburn conversion.  Walks WS-INPUT one kana         *
+      *  character at a time, looks each one up in KANA-TABLE, and    *
+      *  appends its romaji to WS-LATIN-WORK.  A small-tsu doubles    *
+      *  the next syllable's leading consonant; a long-vowel run      *
+      *  (either hiragana O+U/U+U or the katakana chouonpu) collapses *
+      *  into a macron or digraph long vowel depending on the         *
+      *  control card's output style.  A character the table cannot  *
+      *  map at all (almost always a kanji with no deterministic      *
+      *  reading) sends the whole record to the reject file asking    *
+      *  operations to add an override row -- 2200-LOOKUP-OVERRIDE is *
+      *  only ever tried once per record, against the whole original  *
+      *  name, before this paragraph is reached at all.  "Hiragana    *
+      *  O+U/U+U" above covers u specifically (the only vowel kana    *
+      *  that extends a syllable ending in a different vowel); any    *
+      *  other hiragana vowel kana extends a syllable ending in that  *
+      *  same vowel (okaasan, oniisan, toori, oneesan).                *
+      *****************************************************************
+       3000-Romanize-Input.
+           Move Spaces to WS-LATIN-WORK.
+           Move Zero to WS-OUT-LENGTH.
+           Move Space to WS-LAST-VOWEL.
+           Move 'N' to WS-DOUBLE-SWITCH.
+
+           Perform varying WS-CHAR-INDEX from 1 by 1
+                   until WS-CHAR-INDEX > WS-INPUT-LENGTH
+                   or SKIP-THIS-RECORD
+               If WS-INPUT(WS-CHAR-INDEX:1) not = N" "
+                   Perform 3100-Romanize-One-Char thru 3100-Exit
+               End-if
+           End-perform.
+
+           If not SKIP-THIS-RECORD
+               Perform 3900-Finish-Romanized-Output thru 3900-Exit
+           End-if.
+
+       3000-Exit.
+           Exit.
+
+       3100-Romanize-One-Char.
+           If WS-INPUT(WS-CHAR-INDEX:1) = N"っ"
+               Move 'Y' to WS-DOUBLE-SWITCH
+               Go to 3100-Exit
+           End-if.
+
+           If WS-INPUT(WS-CHAR-INDEX:1) = N"ー"
+               Perform 3300-Extend-Long-Vowel thru 3300-Exit
+               Go to 3100-Exit
+           End-if.
+
+           If WS-INPUT(WS-CHAR-INDEX:1) = N"う"
+               and (WS-LAST-VOWEL = N"O" or WS-LAST-VOWEL = N"U")
+               Perform 3300-Extend-Long-Vowel thru 3300-Exit
+               Go to 3100-Exit
+           End-if.
+
+      *    ----  any other hiragana vowel kana (あ/い/え/お) repeating --
+      *    ----  its own syllable's vowel is also a long-vowel run   --
+      *    ----  (okaasan, oniisan, toori, oneesan) -- う's extra     --
+      *    ----  o+u case above is the one exception to "must match   --
+      *    ----  the same vowel", so it stays a separate check.       --
+           Set VOWEL-IDX to 1.
+           Search VOWEL-ENTRY
+               at end
+                   Continue
+               when VOWEL-HIRAGANA-CHAR(VOWEL-IDX) =
+                       WS-INPUT(WS-CHAR-INDEX:1)
+                   and VOWEL-PLAIN(VOWEL-IDX) = WS-LAST-VOWEL
+                   Perform 3300-Extend-Long-Vowel thru 3300-Exit
+                   Go to 3100-Exit
+           end-search.
+
+           Set KANA-IDX to 1.
+           Search KANA-ENTRY
+               at end
+                   Move 9020 to REJ-REASON-CODE
+                   Move "NO ROMANIZATION MAPPING - ADD OVERRIDE"
+                       to REJ-REASON-TEXT
+                   Perform 2900-Write-Reject thru 2900-Exit
+                   Move 'Y' to WS-SKIP-SWITCH
+               when KANA-CHAR(KANA-IDX) = WS-INPUT(WS-CHAR-INDEX:1)
+                   Perform 3200-Append-Syllable thru 3200-Exit
+           end-search.
+
+       3100-Exit.
+           Exit.
+
+      *****************************************************************
+      *  3200-APPEND-SYLLABLE                                         *
+      *  Appends the matched syllable to WS-LATIN-WORK, applying a    *
+      *  pending small-tsu consonant doubling and tracking the        *
+      *  syllable's trailing vowel for long-vowel collapsing.         *
+      *****************************************************************
+       3200-Append-Syllable.
+           Move KANA-ROMAJI(KANA-IDX) to WS-TOKEN.
+           Move KANA-ROMAJI-LEN(KANA-IDX) to WS-SYLLABLE-LENGTH.
+
+           If DOUBLE-NEXT-CONSONANT
+               Move WS-TOKEN(1:1) to
+                   WS-LATIN-WORK(WS-OUT-LENGTH + 1:1)
+               Add 1 to WS-OUT-LENGTH
+               Move 'N' to WS-DOUBLE-SWITCH
+           End-if.
+
+           Move WS-TOKEN(1:WS-SYLLABLE-LENGTH) to
+               WS-LATIN-WORK(WS-OUT-LENGTH + 1:WS-SYLLABLE-LENGTH).
+           Add WS-SYLLABLE-LENGTH to WS-OUT-LENGTH.
+           Move WS-TOKEN(WS-SYLLABLE-LENGTH:1) to WS-LAST-VOWEL.
+
+       3200-Exit.
+           Exit.
+
+      *****************************************************************
+      *  3300-EXTEND-LONG-VOWEL                                       *
+      *  Handles a long-vowel run: the hiragana pattern of a second   *
+      *  vowel matching the previous syllable's vowel (o+u, u+u) or   *
+      *  the katakana chouonpu mark.  Replaces the last vowel letter  *
+      *  already in WS-LATIN-WORK with its macron or digraph form per *
+      *  the control card's output style.                             *
+      *****************************************************************
+       3300-Extend-Long-Vowel.
+           Set VOWEL-IDX to 1.
+           Search VOWEL-ENTRY
+               at end
+                   Continue
+               when VOWEL-PLAIN(VOWEL-IDX) = WS-LAST-VOWEL
+                   If CTL-STYLE-MACRON
+                       Move VOWEL-MACRON-FORM(VOWEL-IDX) to
+                           WS-LATIN-WORK(WS-OUT-LENGTH:1)
+                   Else
+                       Move VOWEL-DIGRAPH-FORM(VOWEL-IDX)(1:1) to
+                           WS-LATIN-WORK(WS-OUT-LENGTH:1)
+                       Move VOWEL-DIGRAPH-FORM(VOWEL-IDX)(2:1) to
+                           WS-LATIN-WORK(WS-OUT-LENGTH + 1:1)
+                       Add 1 to WS-OUT-LENGTH
+                   End-if
+           end-search.
+
+       3300-Exit.
+           Exit.
+
+      *****************************************************************
+      *  3900-FINISH-ROMANIZED-OUTPUT                                 *
+      *  Moves the assembled Latin buffer into WS-OUTPUT, detecting   *
+      *  overflow against the fixed N(64) field rather than letting   *
+      *  a MOVE silently truncate it.                                 *
+      *****************************************************************
+       3900-Finish-Romanized-Output.
+           If WS-OUT-LENGTH > 64
+               Move 'Y' to WS-TRUNC-SWITCH
+               Move 9030 to REJ-REASON-CODE
+               Move "CONVERTED OUTPUT EXCEEDS 64 CHARACTERS"
+                   to REJ-REASON-TEXT
+               Perform 2900-Write-Reject thru 2900-Exit
+               Move 'Y' to WS-SKIP-SWITCH
+           Else
+               Move WS-LATIN-WORK(1:64) to WS-OUTPUT
+               Add 1 to WS-RECORDS-CONVERTED
+           End-if.
+
+       3900-Exit.
+           Exit.
+
+      *****************************************************************
+      *  3500-UNROMANIZE-OUTPUT                                       *
+      *  Reverse (QC round-trip) mode.  WS-INPUT is expected to       *
+      *  actually be carrying a previously romanized name; this walks *
+      *  it token by token -- longest romaji spelling first -- and    *
+      *  rebuilds a best-effort kana form in WS-OUTPUT.  Hepburn      *
+      *  romanization is lossy (for example ji/zu collapse two        *
+      *  distinct kana each), so this is a round-trip QC aid, not a   *
+      *  guaranteed inverse.                                          *
+      *****************************************************************
+       3500-Unromanize-Output.
+           Move 1 to WS-REVERSE-POINTER.
+           Move WS-INPUT-LENGTH to WS-SOURCE-LENGTH.
+           Move Zero to WS-OUT-LENGTH.
+           Move Spaces to WS-LATIN-WORK.
+
+           Perform 3600-Unromanize-One-Token thru 3600-Exit
+               until WS-REVERSE-POINTER > WS-SOURCE-LENGTH
+               or SKIP-THIS-RECORD.
+
+           If not SKIP-THIS-RECORD
+               Move WS-LATIN-WORK(1:64) to WS-OUTPUT
+               Add 1 to WS-RECORDS-CONVERTED
+           End-if.
+
+       3500-Exit.
+           Exit.
+
+      *****************************************************************
+      *  3600-UNROMANIZE-ONE-TOKEN                                    *
+      *  Consumes one romaji token starting at WS-REVERSE-POINTER.    *
+      *  A macron vowel or ASCII digraph is tried first (they are     *
+      *  unambiguous -- no plain kana romaji spelling looks like       *
+      *  them); failing that, the longest kana romaji spelling        *
+      *  (4, then 3, then 2, then 1 characters) that matches at this  *
+      *  position wins, so "SHI" is not mistaken for an unmapped "S"  *
+      *  followed by "HI".  A position nothing matches is rejected.   *
+      *****************************************************************
+       3600-Unromanize-One-Token.
+           If WS-INPUT(WS-REVERSE-POINTER:1) = N" "
+               Add 1 to WS-REVERSE-POINTER
+               Go to 3600-Exit
+           End-if.
+
+           Move 'N' to WS-TOKEN-MATCH-SWITCH.
+           Perform 3610-Try-Long-Vowel-Match thru 3610-Exit.
+
+           If not TOKEN-WAS-MATCHED
+               Move 4 to WS-TRY-LEN
+               Perform 3620-Try-Kana-Match thru 3620-Exit
+                   until TOKEN-WAS-MATCHED or WS-TRY-LEN = 0
+           End-if.
+
+           If not TOKEN-WAS-MATCHED
+               Move 9020 to REJ-REASON-CODE
+               Move "NO REVERSE MAPPING FOR ROMAJI TOKEN"
+                   to REJ-REASON-TEXT
+               Perform 2900-Write-Reject thru 2900-Exit
+               Move 'Y' to WS-SKIP-SWITCH
+           End-if.
+
+       3600-Exit.
+           Exit.
+
+      *****************************************************************
+      *  3610-TRY-LONG-VOWEL-MATCH                                    *
+      *  Tries a one-character macron vowel, then (if there is room)  *
+      *  a two-character ASCII digraph, against VOWEL-EXTEND-TABLE,   *
+      *  substituting the chouonpu mark back in on a match.            *
+      *****************************************************************
+       3610-Try-Long-Vowel-Match.
+           Set VOWEL-IDX to 1.
+           Search VOWEL-ENTRY
+               at end
+                   Continue
+               when VOWEL-MACRON-FORM(VOWEL-IDX) =
+                       WS-INPUT(WS-REVERSE-POINTER:1)
+                   Move VOWEL-REVERSE-KANA(VOWEL-IDX) to
+                       WS-LATIN-WORK(WS-OUT-LENGTH + 1:1)
+                   Add 1 to WS-OUT-LENGTH
+                   Add 1 to WS-REVERSE-POINTER
+                   Move 'Y' to WS-TOKEN-MATCH-SWITCH
+           end-search.
+
+           If not TOKEN-WAS-MATCHED
+               and WS-REVERSE-POINTER < WS-SOURCE-LENGTH
+               Set VOWEL-IDX to 1
+               Search VOWEL-ENTRY
+                   at end
+                       Continue
+                   when VOWEL-DIGRAPH-FORM(VOWEL-IDX) =
+                           WS-INPUT(WS-REVERSE-POINTER:2)
+                       Move VOWEL-REVERSE-KANA(VOWEL-IDX) to
+                           WS-LATIN-WORK(WS-OUT-LENGTH + 1:1)
+                       Add 1 to WS-OUT-LENGTH
+                       Add 2 to WS-REVERSE-POINTER
+                       Move 'Y' to WS-TOKEN-MATCH-SWITCH
+               end-search
+           End-if.
+
+       3610-Exit.
+           Exit.
+
+      *****************************************************************
+      *  3620-TRY-KANA-MATCH                                          *
+      *  Tries every KANA-TABLE entry whose romaji spelling is        *
+      *  exactly WS-TRY-LEN characters long against the input at      *
+      *  WS-REVERSE-POINTER; on no match, shortens WS-TRY-LEN by one  *
+      *  so the caller's loop tries the next-shorter spelling.        *
+      *****************************************************************
+       3620-Try-Kana-Match.
+           If WS-REVERSE-POINTER + WS-TRY-LEN - 1 <= WS-SOURCE-LENGTH
+               Set KANA-IDX to 1
+               Search KANA-ENTRY
+                   at end
+                       Continue
+                   when KANA-ROMAJI-LEN(KANA-IDX) = WS-TRY-LEN
+                           and KANA-ROMAJI(KANA-IDX)(1:WS-TRY-LEN) =
+                               WS-INPUT(WS-REVERSE-POINTER:WS-TRY-LEN)
+                       Move KANA-CHAR(KANA-IDX) to
+                           WS-LATIN-WORK(WS-OUT-LENGTH + 1:1)
+                       Add 1 to WS-OUT-LENGTH
+                       Add WS-TRY-LEN to WS-REVERSE-POINTER
+                       Move 'Y' to WS-TOKEN-MATCH-SWITCH
+               end-search
+           End-if.
+
+           If not TOKEN-WAS-MATCHED
+               Subtract 1 from WS-TRY-LEN
+           End-if.
+
+       3620-Exit.
+           Exit.
+
+      *****************************************************************
+      *  2800-WRITE-OUTPUT                                            *
+      *****************************************************************
+       2800-Write-Output.
+           Move WS-OUTPUT to OUT-NAME.
+           Move WS-TRUNC-SWITCH to OUT-TRUNCATION-FLAG.
+           Write Output-Record.
+
+       2800-Exit.
+           Exit.
+
+      *****************************************************************
+      *  2900-WRITE-REJECT                                            *
+      *  Routes the current WS-INPUT to the reject file with whatever *
+      *  reason code the caller has already set, and counts it.       *
+      *****************************************************************
+       2900-Write-Reject.
+           Move WS-INPUT to REJ-ORIGINAL-INPUT.
+           Move REJECT-RECORD to Reject-Record-Out.
+           Write Reject-Record-Out.
+           Add 1 to WS-RECORDS-REJECTED.
+           If OUTPUT-WAS-TRUNCATED
+               Add 1 to WS-RECORDS-TRUNCATED
+           End-if.
+
+       2900-Exit.
+           Exit.
+
+      *****************************************************************
+      *  4000-WRITE-AUDIT-RECORD                                      *
+      *  One audit row per successful conversion (straight,           *
+      *  override, or reverse) naming exactly what came in and what   *
+      *  went out, for later reconciliation against the source of     *
+      *  record.                                                      *
+      *****************************************************************
+       4000-Write-Audit-Record.
+           Accept WS-ACCEPT-DATE from Date Yyyymmdd.
+           Accept WS-ACCEPT-TIME from Time.
+           Move Spaces to AUD-TIMESTAMP.
+           String WS-ACCEPT-DATE delimited by size
+                  WS-ACCEPT-TIME delimited by size
+               into AUD-TIMESTAMP
+           end-string.
+           Move CTL-RUN-ID to AUD-RUN-ID.
+           Move WS-RECORDS-READ to AUD-SEQUENCE-NUMBER.
+           Move WS-INPUT to AUD-ORIGINAL-INPUT.
+           Move WS-OUTPUT to AUD-CONVERTED-OUTPUT.
+           Move WS-TRUNC-SWITCH to AUD-TRUNCATION-FLAG.
+
+           If CTL-MODE-REVERSE
+               Move 'V' to AUD-CONVERSION-TYPE
+           Else
+               If OVERRIDE-WAS-USED
+                   Move 'O' to AUD-CONVERSION-TYPE
+               Else
+                   Move 'S' to AUD-CONVERSION-TYPE
+               End-if
+           End-if.
+
+           Move AUDIT-RECORD to Audit-Record-Out.
+           Write Audit-Record-Out.
+
+       4000-Exit.
+           Exit.
+
+      *****************************************************************
+      *  5000-WRITE-CHECKPOINT                                        *
+      *  Writes the count of input records successfully processed so  *
+      *  far, at the interval named on the control card.  Operations  *
+      *  carries that count forward into CTL-RESTART-COUNT on the     *
+      *  next run's control card if this run abends.                  *
+      *****************************************************************
+       5000-Write-Checkpoint.
+           Move WS-RECORDS-READ to WS-RECORDS-READ-DISP.
+           Move Spaces to Checkpoint-Record-Out.
+           String CTL-RUN-ID delimited by size
+                  " CHECKPOINT AT RECORD " delimited by size
+                  WS-RECORDS-READ-DISP delimited by size
+               into Checkpoint-Record-Out
+           end-string.
+           Write Checkpoint-Record-Out.
+
+       5000-Exit.
+           Exit.
+
+      *****************************************************************
+      *  8000-FINALIZE                                                *
+      *  Prints the end-of-job control report and closes every        *
+      *  dataset.                                                     *
+      *****************************************************************
+       8000-Finalize.
+           Perform 8100-Print-Control-Report thru 8100-Exit.
+           Close Input-File.
+           Close Output-File.
+           Close Reject-File.
+           Close Audit-File.
+           Close Checkpoint-File.
+           Close Control-Report-File.
+
+       8000-Exit.
+           Exit.
+
+      *****************************************************************
+      *  8100-PRINT-CONTROL-REPORT                                    *
+      *  Writes the sign-off control report operations reviews before *
+      *  releasing OUTFILE to the downstream mailing/passport         *
+      *  extract.                                                     *
+      *****************************************************************
+       8100-Print-Control-Report.
+           Move Spaces to Control-Report-Line.
+           String "ANGLO-LATIN CONTROL REPORT - RUN "
+                  CTL-RUN-ID delimited by size
+               into Control-Report-Line
+           end-string.
+           Write Control-Report-Line.
+
+           Move "RECORDS READ" to WS-RPT-LABEL.
+           Move WS-RECORDS-READ to WS-RPT-VALUE.
+           Move WS-REPORT-LINE to Control-Report-Line.
+           Write Control-Report-Line.
+
+           Move "RECORDS CONVERTED" to WS-RPT-LABEL.
+           Move WS-RECORDS-CONVERTED to WS-RPT-VALUE.
+           Move WS-REPORT-LINE to Control-Report-Line.
+           Write Control-Report-Line.
+
+           Move "RECORDS REJECTED" to WS-RPT-LABEL.
+           Move WS-RECORDS-REJECTED to WS-RPT-VALUE.
+           Move WS-REPORT-LINE to Control-Report-Line.
+           Write Control-Report-Line.
+
+           Move "RECORDS USING OVERRIDE TABLE" to WS-RPT-LABEL.
+           Move WS-RECORDS-OVERRIDDEN to WS-RPT-VALUE.
+           Move WS-REPORT-LINE to Control-Report-Line.
+           Write Control-Report-Line.
+
+           Move "RECORDS TRUNCATED" to WS-RPT-LABEL.
+           Move WS-RECORDS-TRUNCATED to WS-RPT-VALUE.
+           Move WS-REPORT-LINE to Control-Report-Line.
+           Write Control-Report-Line.
+
+           Display "ANGLO-LATIN CONTROL REPORT - RUN " CTL-RUN-ID
+               upon stdout.
+           Display "  RECORDS READ................ "
+               WS-RECORDS-READ upon stdout.
+           Display "  RECORDS CONVERTED........... "
+               WS-RECORDS-CONVERTED upon stdout.
+           Display "  RECORDS REJECTED............ "
+               WS-RECORDS-REJECTED upon stdout.
+           Display "  RECORDS USING OVERRIDE TABLE "
+               WS-RECORDS-OVERRIDDEN upon stdout.
+           Display "  RECORDS TRUNCATED........... "
+               WS-RECORDS-TRUNCATED upon stdout.
+
+       8100-Exit.
+           Exit.
+
        End program ANGLO-LATIN.
